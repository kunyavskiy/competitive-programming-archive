@@ -1,8 +1,53 @@
        IDENTIFICATION DIVISION.
           PROGRAM-ID. SOLUTION.
 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT POINT-FILE ASSIGN TO "PTIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FEED-STATUS.
+              SELECT CKPT-FILE ASSIGN TO "MAXCKPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+              SELECT POINT-MASTER-FILE ASSIGN TO "MAXPTS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MASTER-STATUS.
+              SELECT SUMMARY-FILE ASSIGN TO "MAXSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
           DATA DIVISION.
+          FILE SECTION.
+          FD  POINT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==PTI-RECORD==
+                                 ==TRAN-TYPE== BY ==PTI-TYPE==
+                                 ==TRAN-KEY== BY ==PTI-KEY==
+                                 ==TRAN-FIELD-1== BY ==PTI-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==PTI-FIELD-2==.
+          FD  CKPT-FILE.
+          01  CKPT-RECORD.
+              05 CKPT-I           PIC 9(36).
+              05 CKPT-N           PIC 9(36).
+              05 CKPT-RES         PIC 9(36).
+              05 CKPT-MIN-RES     PIC 9(36).
+              05 CKPT-MAX-I       PIC 9(36).
+              05 CKPT-MAX-J       PIC 9(36).
+              05 CKPT-MIN-I       PIC 9(36).
+              05 CKPT-MIN-J       PIC 9(36).
+              05 CKPT-FIRST-SW    PIC X.
+          FD  POINT-MASTER-FILE.
+          01  MASTER-RECORD.
+              05 MR-KEY           PIC 9(08).
+              05 MR-X             PIC S9(36).
+              05 MR-Y             PIC S9(36).
+          FD  SUMMARY-FILE.
+          COPY RUNSUM.
+
           WORKING-STORAGE SECTION.
+          01 WS-START-I       PIC 9(36) VALUE 1.
+          01 WS-CKPT-STATUS    PIC XX.
+          01 WS-MASTER-STATUS  PIC XX.
+          01 WS-FEED-STATUS    PIC XX.
           01 IN-INT   PIC X(36).
           01 SHIFT    PIC 9(36).
           01 TEMP     PIC 9(36).
@@ -13,25 +58,40 @@
           01 DX       PIC S9(36).
           01 DY       PIC S9(36).
           01 VB-TABLE.
-              02 X     PIC S9(36) OCCURS 50.
-              02 Y     PIC S9(36) OCCURS 50.
+              02 BR-KEY PIC 9(08) OCCURS 500.
+              02 X     PIC S9(36) OCCURS 500.
+              02 Y     PIC S9(36) OCCURS 500.
+          01 WS-MAX-POINTS    PIC 9(4) VALUE 500.
+          01 WS-MASTER-COUNT  PIC 9(4) VALUE 0.
+          01 WS-FOUND-SUB     PIC 9(4) VALUE 0.
+          01 WS-FEED-EOF-SW   PIC X       VALUE 'N'.
+              88 END-OF-FEED               VALUE 'Y'.
+          01 WS-CURRENT-DATE  PIC X(21).
+          01 WS-MAX-DIST      PIC 9(18)V9(6).
+          01 WS-MIN-DIST      PIC 9(18)V9(6).
+          01 WS-POINTS-EDIT   PIC Z(7)9.
+          01 WS-DIST-EDIT     PIC Z(18)9.999999.
+          01 MIN-RES          PIC 9(36).
+          01 MAX-I            PIC 9(36) VALUE ZEROES.
+          01 MAX-J            PIC 9(36) VALUE ZEROES.
+          01 MIN-I            PIC 9(36) VALUE ZEROES.
+          01 MIN-J            PIC 9(36) VALUE ZEROES.
+          01 WS-FIRST-PAIR-SW PIC X       VALUE 'Y'.
+              88 FIRST-PAIR                   VALUE 'Y'.
 
 
 
-          PROCEDURE DIVISION.    
-            ACCEPT IN-INT
-            MOVE IN-INT TO N
-            MOVE 1 TO I
-            PERFORM UNTIL I > N
-               ACCEPT IN-INT
-               MOVE IN-INT TO X(I)
-               ACCEPT IN-INT
-               MOVE IN-INT TO Y(I)
-               ADD 1 TO I
-            END-PERFORM
+          PROCEDURE DIVISION.
+            OPEN OUTPUT SUMMARY-FILE
+            PERFORM LOAD-MASTER-TABLE
+            PERFORM APPLY-FEED
+            PERFORM SAVE-MASTER-TABLE
+            MOVE WS-MASTER-COUNT TO N
 
-            MOVE 1 TO I
             MOVE 0 TO RES
+            MOVE 0 TO MIN-RES
+            PERFORM READ-CHECKPOINT
+            MOVE WS-START-I TO I
             PERFORM UNTIL I > N
                 MOVE I TO J
                 ADD 1 TO J
@@ -41,14 +101,213 @@
                     MULTIPLY DX BY DX
                     MULTIPLY DY BY DY
                     ADD DX TO DY GIVING TEMP
-                    display temp
                     IF TEMP > RES
                        MOVE TEMP TO RES
+                       MOVE I TO MAX-I
+                       MOVE J TO MAX-J
+                    END-IF
+                    IF FIRST-PAIR OR TEMP < MIN-RES
+                       MOVE TEMP TO MIN-RES
+                       MOVE I TO MIN-I
+                       MOVE J TO MIN-J
+                       MOVE 'N' TO WS-FIRST-PAIR-SW
                     END-IF
                     ADD 1 TO J
                 END-PERFORM
+                PERFORM WRITE-CHECKPOINT
                 ADD 1 TO I
             END-PERFORM
+            PERFORM CLEAR-CHECKPOINT
 
-            DISPLAY FUNCTION SQRT (RES)
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            COMPUTE WS-MAX-DIST = FUNCTION SQRT (RES)
+            COMPUTE WS-MIN-DIST = FUNCTION SQRT (MIN-RES)
+            MOVE N TO WS-POINTS-EDIT
+            IF N < 2
+                DISPLAY "MAXDIST SUMMARY  RUN DATE: "
+                    WS-CURRENT-DATE(1:8)
+                    "  POINTS: " WS-POINTS-EDIT
+                    "  FEWER THAN 2 POINTS, NO PAIR TO COMPARE"
+            ELSE
+                MOVE WS-MAX-DIST TO WS-DIST-EDIT
+                DISPLAY "MAXDIST SUMMARY  RUN DATE: "
+                    WS-CURRENT-DATE(1:8)
+                    "  POINTS: " WS-POINTS-EDIT
+                    "  MAX DISTANCE: " WS-DIST-EDIT
+                    " (BRANCH " BR-KEY(MAX-I) "," BR-KEY(MAX-J) ")"
+                MOVE WS-MIN-DIST TO WS-DIST-EDIT
+                DISPLAY "MAXDIST SUMMARY  MIN DISTANCE: " WS-DIST-EDIT
+                    " (BRANCH " BR-KEY(MIN-I) "," BR-KEY(MIN-J) ")"
+            END-IF
+            PERFORM WRITE-SUMMARY
+            CLOSE SUMMARY-FILE
             STOP RUN.
+
+          WRITE-SUMMARY.
+            MOVE SPACES TO RUN-SUMMARY-RECORD
+            MOVE "MAXDIST" TO RS-UTILITY
+            MOVE WS-CURRENT-DATE(1:8) TO RS-RUN-DATE
+            MOVE N TO RS-INPUT-CNT
+            MOVE N TO RS-OUTPUT-CNT
+            MOVE 0 TO RS-REJECT-CNT
+            MOVE "MAXDIST" TO RS-FIGURE-1-LABEL
+            MOVE WS-MAX-DIST TO RS-FIGURE-1
+            MOVE "MINDIST" TO RS-FIGURE-2-LABEL
+            MOVE WS-MIN-DIST TO RS-FIGURE-2
+            WRITE RUN-SUMMARY-RECORD.
+
+          READ-CHECKPOINT.
+            MOVE 1 TO WS-START-I
+            OPEN INPUT CKPT-FILE
+            IF WS-CKPT-STATUS = "00"
+                READ CKPT-FILE
+                IF WS-CKPT-STATUS = "00" AND CKPT-I > 0
+                    IF CKPT-N = N
+                        COMPUTE WS-START-I = CKPT-I + 1
+                        MOVE CKPT-RES TO RES
+                        MOVE CKPT-MIN-RES TO MIN-RES
+                        MOVE CKPT-MAX-I TO MAX-I
+                        MOVE CKPT-MAX-J TO MAX-J
+                        MOVE CKPT-MIN-I TO MIN-I
+                        MOVE CKPT-MIN-J TO MIN-J
+                        MOVE CKPT-FIRST-SW TO WS-FIRST-PAIR-SW
+                    ELSE
+                        DISPLAY "MAXDIST: checkpoint point count "
+                            CKPT-N " does not match current point "
+                            "count " N ", discarding checkpoint and "
+                            "restarting from point 1"
+                    END-IF
+                END-IF
+                CLOSE CKPT-FILE
+            END-IF.
+
+          WRITE-CHECKPOINT.
+            MOVE I TO CKPT-I
+            MOVE N TO CKPT-N
+            MOVE RES TO CKPT-RES
+            MOVE MIN-RES TO CKPT-MIN-RES
+            MOVE MAX-I TO CKPT-MAX-I
+            MOVE MAX-J TO CKPT-MAX-J
+            MOVE MIN-I TO CKPT-MIN-I
+            MOVE MIN-J TO CKPT-MIN-J
+            MOVE WS-FIRST-PAIR-SW TO CKPT-FIRST-SW
+            OPEN OUTPUT CKPT-FILE
+            IF WS-CKPT-STATUS NOT = "00"
+                DISPLAY "MAXDIST: checkpoint open failed, status "
+                    WS-CKPT-STATUS
+            ELSE
+                WRITE CKPT-RECORD
+                IF WS-CKPT-STATUS NOT = "00"
+                    DISPLAY "MAXDIST: checkpoint write failed, status "
+                        WS-CKPT-STATUS
+                END-IF
+                CLOSE CKPT-FILE
+            END-IF.
+
+          CLEAR-CHECKPOINT.
+            MOVE ZEROES TO CKPT-I CKPT-N CKPT-RES CKPT-MIN-RES
+                CKPT-MAX-I CKPT-MAX-J CKPT-MIN-I CKPT-MIN-J
+            MOVE SPACE TO CKPT-FIRST-SW
+            OPEN OUTPUT CKPT-FILE
+            IF WS-CKPT-STATUS NOT = "00"
+                DISPLAY "MAXDIST: checkpoint clear-open failed, "
+                    "status " WS-CKPT-STATUS
+            ELSE
+                WRITE CKPT-RECORD
+                IF WS-CKPT-STATUS NOT = "00"
+                    DISPLAY "MAXDIST: checkpoint clear-write failed, "
+                        "status " WS-CKPT-STATUS
+                END-IF
+                CLOSE CKPT-FILE
+            END-IF.
+
+          LOAD-MASTER-TABLE.
+            MOVE 0 TO WS-MASTER-COUNT
+            OPEN INPUT POINT-MASTER-FILE
+            IF WS-MASTER-STATUS = "00"
+                PERFORM UNTIL WS-MASTER-STATUS NOT = "00"
+                    READ POINT-MASTER-FILE
+                    IF WS-MASTER-STATUS = "00"
+                        IF WS-MASTER-COUNT >= WS-MAX-POINTS
+                            DISPLAY "MAXDIST: point count exceeds "
+                                "table capacity " WS-MAX-POINTS
+                            CLOSE POINT-MASTER-FILE
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                        END-IF
+                        ADD 1 TO WS-MASTER-COUNT
+                        MOVE MR-KEY TO BR-KEY(WS-MASTER-COUNT)
+                        MOVE MR-X TO X(WS-MASTER-COUNT)
+                        MOVE MR-Y TO Y(WS-MASTER-COUNT)
+                    END-IF
+                END-PERFORM
+                CLOSE POINT-MASTER-FILE
+            END-IF.
+
+          APPLY-FEED.
+            OPEN INPUT POINT-FILE
+            IF WS-FEED-STATUS = "00"
+                PERFORM UNTIL END-OF-FEED
+                    READ POINT-FILE
+                        AT END
+                            SET END-OF-FEED TO TRUE
+                        NOT AT END
+                            EVALUATE PTI-TYPE
+                                WHEN "PA"
+                                    PERFORM APPLY-FEED-ADD
+                                WHEN "PC"
+                                    PERFORM APPLY-FEED-CLOSE
+                            END-EVALUATE
+                    END-READ
+                END-PERFORM
+                CLOSE POINT-FILE
+            END-IF.
+
+          APPLY-FEED-ADD.
+            PERFORM FIND-BRANCH
+            IF WS-FOUND-SUB > 0
+                MOVE PTI-FIELD-1 TO X(WS-FOUND-SUB)
+                MOVE PTI-FIELD-2 TO Y(WS-FOUND-SUB)
+            ELSE
+                IF WS-MASTER-COUNT >= WS-MAX-POINTS
+                    DISPLAY "MAXDIST: point count exceeds table "
+                        "capacity " WS-MAX-POINTS
+                    CLOSE POINT-FILE
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+                ADD 1 TO WS-MASTER-COUNT
+                MOVE PTI-KEY TO BR-KEY(WS-MASTER-COUNT)
+                MOVE PTI-FIELD-1 TO X(WS-MASTER-COUNT)
+                MOVE PTI-FIELD-2 TO Y(WS-MASTER-COUNT)
+            END-IF.
+
+          APPLY-FEED-CLOSE.
+            PERFORM FIND-BRANCH
+            IF WS-FOUND-SUB > 0
+                IF WS-FOUND-SUB < WS-MASTER-COUNT
+                    MOVE BR-KEY(WS-MASTER-COUNT) TO BR-KEY(WS-FOUND-SUB)
+                    MOVE X(WS-MASTER-COUNT) TO X(WS-FOUND-SUB)
+                    MOVE Y(WS-MASTER-COUNT) TO Y(WS-FOUND-SUB)
+                END-IF
+                SUBTRACT 1 FROM WS-MASTER-COUNT
+            END-IF.
+
+          FIND-BRANCH.
+            MOVE 0 TO WS-FOUND-SUB
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MASTER-COUNT
+                IF BR-KEY(I) = PTI-KEY
+                    MOVE I TO WS-FOUND-SUB
+                    MOVE WS-MASTER-COUNT TO I
+                END-IF
+            END-PERFORM.
+
+          SAVE-MASTER-TABLE.
+            OPEN OUTPUT POINT-MASTER-FILE
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MASTER-COUNT
+                MOVE BR-KEY(I) TO MR-KEY
+                MOVE X(I) TO MR-X
+                MOVE Y(I) TO MR-Y
+                WRITE MASTER-RECORD
+            END-PERFORM
+            CLOSE POINT-MASTER-FILE.
