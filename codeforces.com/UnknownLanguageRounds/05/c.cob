@@ -1,12 +1,74 @@
        IDENTIFICATION DIVISION.
           PROGRAM-ID. SOLUTION.
 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT CIPHER-IN-FILE ASSIGN TO "CIPHIN"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CIPHER-OUT-FILE ASSIGN TO "CIPHOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CIPHER-AUDIT-FILE ASSIGN TO "CIPHAUD"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+              SELECT CIPHER-PARM-FILE ASSIGN TO "CIPHPARM"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CIPHER-REJECT-FILE ASSIGN TO "CIPHREJ"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SUMMARY-FILE ASSIGN TO "CIPHSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
           DATA DIVISION.
+          FILE SECTION.
+          FD  CIPHER-IN-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==CII-RECORD==
+                                 ==TRAN-TYPE== BY ==CII-TYPE==
+                                 ==TRAN-KEY== BY ==CII-KEY==
+                                 ==TRAN-FIELD-1== BY ==CII-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==CII-FIELD-2==.
+          FD  CIPHER-OUT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==CIO-RECORD==
+                                 ==TRAN-TYPE== BY ==CIO-TYPE==
+                                 ==TRAN-KEY== BY ==CIO-KEY==
+                                 ==TRAN-FIELD-1== BY ==CIO-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==CIO-FIELD-2==.
+          FD  CIPHER-AUDIT-FILE.
+          01  AUDIT-RECORD.
+              05 AUD-ORIG-STR     PIC X(36).
+              05 AUD-SHIFT        PIC 9(08).
+              05 AUD-RESULT-STR   PIC X(36).
+              05 AUD-RUN-DATE     PIC X(8).
+              05 AUD-RUN-TIME     PIC X(6).
+          FD  CIPHER-PARM-FILE.
+          COPY CIPHPARM.
+          FD  CIPHER-REJECT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==CR-RECORD==
+                                 ==TRAN-TYPE== BY ==CR-TYPE==
+                                 ==TRAN-KEY== BY ==CR-KEY==
+                                 ==TRAN-FIELD-1== BY ==CR-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==CR-FIELD-2==.
+          FD  SUMMARY-FILE.
+          COPY RUNSUM.
+
           WORKING-STORAGE SECTION.
-          01 OUT-INT  PIC Z(36)9.
-          01 OUT-STR  PIC Z(36)X.
-          01 IN-INT   PIC X(36).
+          01 WS-AUDIT-STATUS  PIC XX.
+          01 WS-MAX-PARMS     PIC 9(4)    VALUE 50.
+          01 WS-REC-CNT       PIC 9(08)   VALUE 0.
+          01 WS-REJECT-CNT    PIC 9(08)   VALUE 0.
+          01 PARM-TABLE.
+              05 PARM-ENTRY OCCURS 50 TIMES.
+                  10 PT-CODE-TYPE     PIC X(04).
+                  10 PT-SHIFT         PIC 9(08).
+          01 WS-PARM-COUNT    PIC 9(4)    VALUE 0.
+          01 WS-PARM-SUB      PIC 9(4)    VALUE 0.
+          01 WS-CODE-TYPE     PIC X(04).
+          01 WS-PARM-EOF-SW   PIC X       VALUE 'N'.
+              88 END-OF-PARM-FILE          VALUE 'Y'.
+          01 WS-PARM-FOUND-SW PIC X       VALUE 'N'.
+              88 PARM-FOUND                VALUE 'Y'.
           01 STR      PIC X(36).
+          01 WS-ORIG-STR      PIC X(36).
+          01 WS-CURRENT-DATE  PIC X(21).
           01 A        PIC 9(36) VALUES ZEROS.
           01 I        PIC 9(26).
           01 J        PIC 9(26).
@@ -14,22 +76,111 @@
           01 TEMP     PIC 9(26).
           01  C.
             05 NC        USAGE BINARY-CHAR.
+          01 WS-MODE      PIC X       VALUE 'E'.
+              88 CIPHER-ENCODE            VALUE 'E'.
+              88 CIPHER-DECODE            VALUE 'D'.
+          01 WS-MOD26         PIC 9(4).
+          01 WS-MOD10         PIC 9(4).
+          01 WS-SHIFT-26      PIC 9(4).
+          01 WS-SHIFT-10      PIC 9(4).
+          01 WS-EOF-SW    PIC X       VALUE 'N'.
+              88 END-OF-CIPHER-IN          VALUE 'Y'.
+
+          PROCEDURE DIVISION.
+          MAIN-LOGIC.
+            PERFORM LOAD-PARM-TABLE
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+            OPEN INPUT CIPHER-IN-FILE
+            OPEN OUTPUT CIPHER-OUT-FILE
+            OPEN OUTPUT CIPHER-REJECT-FILE
+            PERFORM OPEN-AUDIT-FILE
+            OPEN OUTPUT SUMMARY-FILE
+
+            PERFORM UNTIL END-OF-CIPHER-IN
+                READ CIPHER-IN-FILE
+                    AT END
+                        SET END-OF-CIPHER-IN TO TRUE
+                    NOT AT END
+                        PERFORM CIPHER-ONE-RECORD
+                END-READ
+            END-PERFORM
+
+            PERFORM WRITE-SUMMARY
+
+            CLOSE CIPHER-IN-FILE
+            CLOSE CIPHER-OUT-FILE
+            CLOSE CIPHER-REJECT-FILE
+            CLOSE CIPHER-AUDIT-FILE
+            CLOSE SUMMARY-FILE
+            STOP RUN.
+
+          WRITE-SUMMARY.
+            MOVE SPACES TO RUN-SUMMARY-RECORD
+            MOVE "CIPHER" TO RS-UTILITY
+            MOVE WS-CURRENT-DATE(1:8) TO RS-RUN-DATE
+            COMPUTE RS-INPUT-CNT = WS-REC-CNT + WS-REJECT-CNT
+            MOVE WS-REC-CNT TO RS-OUTPUT-CNT
+            MOVE WS-REJECT-CNT TO RS-REJECT-CNT
+            MOVE ZEROES TO RS-FIGURE-1 RS-FIGURE-2
+            WRITE RUN-SUMMARY-RECORD.
 
+          OPEN-AUDIT-FILE.
+            OPEN EXTEND CIPHER-AUDIT-FILE
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT CIPHER-AUDIT-FILE
+            END-IF.
 
-          PROCEDURE DIVISION.    
-            ACCEPT STR
-            ACCEPT IN-INT            
-            MOVE IN-INT TO A
+          LOAD-PARM-TABLE.
+            OPEN INPUT CIPHER-PARM-FILE
+            PERFORM UNTIL END-OF-PARM-FILE
+                READ CIPHER-PARM-FILE
+                    AT END
+                        SET END-OF-PARM-FILE TO TRUE
+                    NOT AT END
+                        IF WS-PARM-COUNT >= WS-MAX-PARMS
+                            DISPLAY "CIPHER: CIPHER-PARM record count "
+                                "exceeds table capacity " WS-MAX-PARMS
+                            CLOSE CIPHER-PARM-FILE
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                        END-IF
+                        ADD 1 TO WS-PARM-COUNT
+                        MOVE CP-CODE-TYPE TO PT-CODE-TYPE(WS-PARM-COUNT)
+                        MOVE CP-SHIFT TO PT-SHIFT(WS-PARM-COUNT)
+                END-READ
+            END-PERFORM
+            CLOSE CIPHER-PARM-FILE.
+
+          CIPHER-ONE-RECORD.
+            MOVE CII-FIELD-1 TO STR
+            MOVE STR TO WS-ORIG-STR
+            MOVE CII-FIELD-2(1:1) TO WS-MODE
+            MOVE CII-FIELD-2(2:4) TO WS-CODE-TYPE
+            PERFORM LOOKUP-SHIFT
+            IF NOT PARM-FOUND
+                PERFORM REJECT-ONE-RECORD
+            ELSE
+                PERFORM CIPHER-AND-WRITE-RECORD
+            END-IF.
+
+          CIPHER-AND-WRITE-RECORD.
+            COMPUTE WS-MOD26 = FUNCTION MOD(A, 26)
+            COMPUTE WS-MOD10 = FUNCTION MOD(A, 10)
+            IF CIPHER-DECODE
+                COMPUTE WS-SHIFT-26 = FUNCTION MOD(26 - WS-MOD26, 26)
+                COMPUTE WS-SHIFT-10 = FUNCTION MOD(10 - WS-MOD10, 10)
+            ELSE
+                MOVE WS-MOD26 TO WS-SHIFT-26
+                MOVE WS-MOD10 TO WS-SHIFT-10
+            END-IF
             MOVE 0 TO I
-            PERFORM VARYING I FROM 36 BY -1 
+            PERFORM VARYING I FROM 36 BY -1
                 UNTIL STR(I:1) NOT = SPACE
             END-PERFORM
             PERFORM UNTIL I = 0
                 MOVE STR(I:1) TO C
-                ADD NC TO A GIVING B
-                SUBTRACT 65 FROM B
-                DIVIDE B BY 26 GIVING TEMP REMAINDER B
-                ADD 65 TO B
+                PERFORM SHIFT-ONE-CHAR
                 MOVE B TO NC
                 SUBTRACT 1 FROM I GIVING J
                 ADD 1 TO I
@@ -39,5 +190,66 @@
                        INTO STR
                 MOVE J TO I
             END-PERFORM
-            DISPLAY STR
-            STOP RUN.
+
+            MOVE SPACES TO CIO-RECORD
+            MOVE "CT" TO CIO-TYPE
+            MOVE CII-KEY TO CIO-KEY
+            MOVE STR TO CIO-FIELD-1
+            WRITE CIO-RECORD
+            PERFORM WRITE-AUDIT-RECORD
+            ADD 1 TO WS-REC-CNT.
+
+          REJECT-ONE-RECORD.
+            MOVE SPACES TO CR-RECORD
+            MOVE "RJ" TO CR-TYPE
+            MOVE CII-KEY TO CR-KEY
+            MOVE CII-FIELD-1 TO CR-FIELD-1
+            MOVE "NOSHIFTKEY" TO CR-FIELD-2(1:10)
+            WRITE CR-RECORD
+            ADD 1 TO WS-REJECT-CNT.
+
+          LOOKUP-SHIFT.
+            MOVE ZEROS TO A
+            MOVE 'N' TO WS-PARM-FOUND-SW
+            PERFORM VARYING WS-PARM-SUB FROM 1 BY 1
+                UNTIL WS-PARM-SUB > WS-PARM-COUNT
+                IF PT-CODE-TYPE(WS-PARM-SUB) = WS-CODE-TYPE
+                    MOVE PT-SHIFT(WS-PARM-SUB) TO A
+                    SET PARM-FOUND TO TRUE
+                    MOVE WS-PARM-COUNT TO WS-PARM-SUB
+                END-IF
+            END-PERFORM
+            IF NOT PARM-FOUND
+                DISPLAY "CIPHER: no CIPHER-PARM entry for code type "
+                    WS-CODE-TYPE ", rejecting record"
+            END-IF.
+
+          WRITE-AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-ORIG-STR TO AUD-ORIG-STR
+            MOVE A TO AUD-SHIFT
+            MOVE STR TO AUD-RESULT-STR
+            MOVE WS-CURRENT-DATE(1:8) TO AUD-RUN-DATE
+            MOVE WS-CURRENT-DATE(9:6) TO AUD-RUN-TIME
+            WRITE AUDIT-RECORD.
+
+          SHIFT-ONE-CHAR.
+            EVALUATE TRUE
+                WHEN NC >= 65 AND NC <= 90
+                    ADD WS-SHIFT-26 TO NC GIVING B
+                    SUBTRACT 65 FROM B
+                    DIVIDE B BY 26 GIVING TEMP REMAINDER B
+                    ADD 65 TO B
+                WHEN NC >= 97 AND NC <= 122
+                    ADD WS-SHIFT-26 TO NC GIVING B
+                    SUBTRACT 97 FROM B
+                    DIVIDE B BY 26 GIVING TEMP REMAINDER B
+                    ADD 97 TO B
+                WHEN NC >= 48 AND NC <= 57
+                    ADD WS-SHIFT-10 TO NC GIVING B
+                    SUBTRACT 48 FROM B
+                    DIVIDE B BY 10 GIVING TEMP REMAINDER B
+                    ADD 48 TO B
+                WHEN OTHER
+                    MOVE NC TO B
+            END-EVALUATE.
