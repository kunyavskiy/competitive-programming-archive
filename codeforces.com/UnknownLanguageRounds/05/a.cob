@@ -1,21 +1,149 @@
        IDENTIFICATION DIVISION.
           PROGRAM-ID. SOLUTION.
 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT ACCT-FILE ASSIGN TO "ACCTIN"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT OUT-FILE ASSIGN TO "BINOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT REJECT-FILE ASSIGN TO "ACCTREJ"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SUMMARY-FILE ASSIGN TO "BINSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
           DATA DIVISION.
+          FILE SECTION.
+          FD  ACCT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==ACI-RECORD==
+                                 ==TRAN-TYPE== BY ==ACI-TYPE==
+                                 ==TRAN-KEY== BY ==ACI-KEY==
+                                 ==TRAN-FIELD-1== BY ==ACI-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==ACI-FIELD-2==.
+          FD  OUT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==ACO-RECORD==
+                                 ==TRAN-TYPE== BY ==ACO-TYPE==
+                                 ==TRAN-KEY== BY ==ACO-KEY==
+                                 ==TRAN-FIELD-1== BY ==ACO-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==ACO-FIELD-2==.
+          FD  REJECT-FILE.
+          COPY TRANREC REPLACING ==TRAN-RECORD== BY ==ACR-RECORD==
+                                 ==TRAN-TYPE== BY ==ACR-TYPE==
+                                 ==TRAN-KEY== BY ==ACR-KEY==
+                                 ==TRAN-FIELD-1== BY ==ACR-FIELD-1==
+                                 ==TRAN-FIELD-2== BY ==ACR-FIELD-2==.
+          FD  SUMMARY-FILE.
+          COPY RUNSUM.
+
           WORKING-STORAGE SECTION.
           01 A        PIC 9(36)   VALUE ZEROES.
           01 B        PIC 9(36)   VALUE ZEROES.
           01 C        PIC 9(36)   VALUE ZEROES.
           01 D        PIC 9(36).
           01 TEMP     PIC 9(36).
-          01 OUT      PIC Z(36)9.
+          01 OUT      PIC Z(35)9.
           77 STR      PIC X(36).
+          01 WS-SEQ-NO        PIC 9(08)   VALUE ZEROES.
+          01 WS-EXPECTED-CNT  PIC 9(08)   VALUE ZEROES.
+          01 WS-ACTUAL-CNT    PIC 9(08)   VALUE ZEROES.
+          01 WS-REJECT-CNT    PIC 9(08)   VALUE ZEROES.
+          01 WS-CURRENT-DATE  PIC X(21).
+          01 WS-REJECT-REASON PIC X(10).
+          01 WS-EOF-SW    PIC X       VALUE 'N'.
+              88 END-OF-ACCT-FILE         VALUE 'Y'.
 
           PROCEDURE DIVISION.
-            ACCEPT STR
+          MAIN-LOGIC.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            PERFORM COUNT-ACCT-FILE
+
+            OPEN INPUT ACCT-FILE
+            OPEN OUTPUT OUT-FILE
+            OPEN OUTPUT REJECT-FILE
+            OPEN OUTPUT SUMMARY-FILE
+
+            PERFORM WRITE-HEADER
+
+            PERFORM UNTIL END-OF-ACCT-FILE
+                READ ACCT-FILE
+                    AT END
+                        SET END-OF-ACCT-FILE TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-SEQ-NO
+                        MOVE ACI-FIELD-1 TO STR
+                        PERFORM VALIDATE-ONE-RECORD
+                END-READ
+            END-PERFORM
+
+            PERFORM WRITE-TRAILER
+            PERFORM WRITE-SUMMARY
+            CLOSE ACCT-FILE
+            CLOSE OUT-FILE
+            CLOSE REJECT-FILE
+            CLOSE SUMMARY-FILE
+            STOP RUN.
+
+          COUNT-ACCT-FILE.
+            OPEN INPUT ACCT-FILE
+            PERFORM UNTIL END-OF-ACCT-FILE
+                READ ACCT-FILE
+                    AT END
+                        SET END-OF-ACCT-FILE TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-EXPECTED-CNT
+                END-READ
+            END-PERFORM
+            CLOSE ACCT-FILE
+            MOVE 'N' TO WS-EOF-SW.
+
+          WRITE-HEADER.
+            MOVE SPACES TO ACO-RECORD
+            MOVE "HD" TO ACO-TYPE
+            MOVE WS-CURRENT-DATE(1:8) TO ACO-KEY
+            MOVE WS-EXPECTED-CNT TO ACO-FIELD-1(1:8)
+            WRITE ACO-RECORD.
+
+          WRITE-TRAILER.
+            MOVE SPACES TO ACO-RECORD
+            MOVE "TR" TO ACO-TYPE
+            MOVE WS-CURRENT-DATE(1:8) TO ACO-KEY
+            MOVE WS-ACTUAL-CNT TO ACO-FIELD-1(1:8)
+            MOVE WS-REJECT-CNT TO ACO-FIELD-2(1:8)
+            WRITE ACO-RECORD.
+
+          WRITE-SUMMARY.
+            MOVE SPACES TO RUN-SUMMARY-RECORD
+            MOVE "BINCONV" TO RS-UTILITY
+            MOVE WS-CURRENT-DATE(1:8) TO RS-RUN-DATE
+            MOVE WS-EXPECTED-CNT TO RS-INPUT-CNT
+            MOVE WS-ACTUAL-CNT TO RS-OUTPUT-CNT
+            MOVE WS-REJECT-CNT TO RS-REJECT-CNT
+            MOVE ZEROES TO RS-FIGURE-1 RS-FIGURE-2
+            WRITE RUN-SUMMARY-RECORD.
+
+          VALIDATE-ONE-RECORD.
+            EVALUATE TRUE
+                WHEN STR(1:1) = '-' OR STR(1:1) = '+'
+                    MOVE "SIGNED" TO WS-REJECT-REASON
+                    PERFORM REJECT-ONE-RECORD
+                WHEN STR IS NOT NUMERIC
+                    MOVE "NONNUMERIC" TO WS-REJECT-REASON
+                    PERFORM REJECT-ONE-RECORD
+                WHEN OTHER
+                    PERFORM CONVERT-ONE-RECORD
+            END-EVALUATE.
+
+          CONVERT-ONE-RECORD.
+            MOVE ZEROES TO A
+            MOVE ZEROES TO B
+            MOVE ZEROES TO C
+            MOVE ZEROES TO D
+            MOVE ZEROES TO TEMP
+
             MOVE STR TO A
             ADD 1 to C
-            PERFORM UNTIL A = 0 
+            PERFORM UNTIL A = 0
                 MOVE 0 to D
                 DIVIDE A BY 2 GIVING TEMP REMAINDER D
                 MOVE TEMP TO A
@@ -25,5 +153,18 @@
             END-PERFORM
 
             MOVE B TO OUT
-            DISPLAY OUT
-            STOP RUN.
+            MOVE SPACES TO ACO-RECORD
+            MOVE "BC" TO ACO-TYPE
+            MOVE WS-SEQ-NO TO ACO-KEY
+            MOVE OUT TO ACO-FIELD-1
+            WRITE ACO-RECORD
+            ADD 1 TO WS-ACTUAL-CNT.
+
+          REJECT-ONE-RECORD.
+            MOVE SPACES TO ACR-RECORD
+            MOVE "RJ" TO ACR-TYPE
+            MOVE WS-SEQ-NO TO ACR-KEY
+            MOVE STR TO ACR-FIELD-1
+            MOVE WS-REJECT-REASON TO ACR-FIELD-2(1:10)
+            WRITE ACR-RECORD
+            ADD 1 TO WS-REJECT-CNT.
