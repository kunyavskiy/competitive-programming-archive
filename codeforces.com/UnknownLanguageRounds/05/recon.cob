@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID. RECONCILE.
+
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT BINCONV-SUMMARY ASSIGN TO "BINSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BINCONV-STATUS.
+              SELECT CIPHER-SUMMARY ASSIGN TO "CIPHSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CIPHER-STATUS.
+              SELECT MAXDIST-SUMMARY ASSIGN TO "MAXSUM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MAXDIST-STATUS.
+              SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD  BINCONV-SUMMARY.
+          COPY RUNSUM
+              REPLACING ==RUN-SUMMARY-RECORD== BY ==BC-SUMMARY==
+                  ==RS-UTILITY== BY ==BC-UTILITY==
+                  ==RS-RUN-DATE== BY ==BC-RUN-DATE==
+                  ==RS-INPUT-CNT== BY ==BC-INPUT-CNT==
+                  ==RS-OUTPUT-CNT== BY ==BC-OUTPUT-CNT==
+                  ==RS-REJECT-CNT== BY ==BC-REJECT-CNT==
+                  ==RS-FIGURE-1-LABEL== BY ==BC-FIG-1-LABEL==
+                  ==RS-FIGURE-1== BY ==BC-FIGURE-1==
+                  ==RS-FIGURE-2-LABEL== BY ==BC-FIG-2-LABEL==
+                  ==RS-FIGURE-2== BY ==BC-FIGURE-2==.
+          FD  CIPHER-SUMMARY.
+          COPY RUNSUM
+              REPLACING ==RUN-SUMMARY-RECORD== BY ==CI-SUMMARY==
+                  ==RS-UTILITY== BY ==CI-UTILITY==
+                  ==RS-RUN-DATE== BY ==CI-RUN-DATE==
+                  ==RS-INPUT-CNT== BY ==CI-INPUT-CNT==
+                  ==RS-OUTPUT-CNT== BY ==CI-OUTPUT-CNT==
+                  ==RS-REJECT-CNT== BY ==CI-REJECT-CNT==
+                  ==RS-FIGURE-1-LABEL== BY ==CI-FIG-1-LABEL==
+                  ==RS-FIGURE-1== BY ==CI-FIGURE-1==
+                  ==RS-FIGURE-2-LABEL== BY ==CI-FIG-2-LABEL==
+                  ==RS-FIGURE-2== BY ==CI-FIGURE-2==.
+          FD  MAXDIST-SUMMARY.
+          COPY RUNSUM
+              REPLACING ==RUN-SUMMARY-RECORD== BY ==MX-SUMMARY==
+                  ==RS-UTILITY== BY ==MX-UTILITY==
+                  ==RS-RUN-DATE== BY ==MX-RUN-DATE==
+                  ==RS-INPUT-CNT== BY ==MX-INPUT-CNT==
+                  ==RS-OUTPUT-CNT== BY ==MX-OUTPUT-CNT==
+                  ==RS-REJECT-CNT== BY ==MX-REJECT-CNT==
+                  ==RS-FIGURE-1-LABEL== BY ==MX-FIG-1-LABEL==
+                  ==RS-FIGURE-1== BY ==MX-FIGURE-1==
+                  ==RS-FIGURE-2-LABEL== BY ==MX-FIG-2-LABEL==
+                  ==RS-FIGURE-2== BY ==MX-FIGURE-2==.
+          FD  RECON-REPORT.
+          01  REPORT-LINE             PIC X(80).
+
+          WORKING-STORAGE SECTION.
+          01 WS-BINCONV-STATUS    PIC XX.
+          01 WS-CIPHER-STATUS     PIC XX.
+          01 WS-MAXDIST-STATUS    PIC XX.
+          01 WS-TOTAL-REJECTS     PIC 9(08) VALUE 0.
+          01 WS-INCOMPLETE-SW     PIC X     VALUE 'N'.
+              88 RUN-INCOMPLETE             VALUE 'Y'.
+          01 WS-FIGURE-EDIT       PIC Z(18)9.999999.
+
+          PROCEDURE DIVISION.
+          MAIN-LOGIC.
+            OPEN OUTPUT RECON-REPORT
+
+            MOVE SPACES TO REPORT-LINE
+            STRING "NIGHTLY BATCH RECONCILIATION REPORT"
+                INTO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE ALL "-" TO REPORT-LINE
+            WRITE REPORT-LINE
+
+            PERFORM REPORT-BINCONV
+            PERFORM REPORT-CIPHER
+            PERFORM REPORT-MAXDIST
+
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            IF RUN-INCOMPLETE
+                STRING "SIGN-OFF: REVIEW REQUIRED, ONE OR MORE RUNS "
+                       "PRODUCED NO DATA"
+                       INTO REPORT-LINE
+            ELSE
+                IF WS-TOTAL-REJECTS = 0
+                    MOVE "SIGN-OFF: ALL UTILITIES BALANCED, NO REJECTS"
+                        TO REPORT-LINE
+                ELSE
+                    STRING "SIGN-OFF: REVIEW REQUIRED, TOTAL REJECTS = "
+                           WS-TOTAL-REJECTS
+                           INTO REPORT-LINE
+                END-IF
+            END-IF
+            WRITE REPORT-LINE
+
+            CLOSE RECON-REPORT
+            STOP RUN.
+
+          REPORT-BINCONV.
+            OPEN INPUT BINCONV-SUMMARY
+            IF WS-BINCONV-STATUS = "00"
+                READ BINCONV-SUMMARY
+                IF WS-BINCONV-STATUS = "00"
+                    ADD BC-REJECT-CNT TO WS-TOTAL-REJECTS
+                    MOVE SPACES TO REPORT-LINE
+                    STRING BC-UTILITY DELIMITED BY SPACE
+                           "  RUN " BC-RUN-DATE
+                           "  IN=" BC-INPUT-CNT
+                           "  OUT=" BC-OUTPUT-CNT
+                           "  REJ=" BC-REJECT-CNT
+                           INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                ELSE
+                    SET RUN-INCOMPLETE TO TRUE
+                    MOVE "BINCONV  SUMMARY FILE EMPTY, NO RUN DATA"
+                        TO REPORT-LINE
+                    WRITE REPORT-LINE
+                END-IF
+                CLOSE BINCONV-SUMMARY
+            ELSE
+                SET RUN-INCOMPLETE TO TRUE
+                MOVE "BINCONV  NO RUN SUMMARY FOUND" TO REPORT-LINE
+                WRITE REPORT-LINE
+            END-IF.
+
+          REPORT-CIPHER.
+            OPEN INPUT CIPHER-SUMMARY
+            IF WS-CIPHER-STATUS = "00"
+                READ CIPHER-SUMMARY
+                IF WS-CIPHER-STATUS = "00"
+                    ADD CI-REJECT-CNT TO WS-TOTAL-REJECTS
+                    MOVE SPACES TO REPORT-LINE
+                    STRING CI-UTILITY DELIMITED BY SPACE
+                           "  RUN " CI-RUN-DATE
+                           "  IN=" CI-INPUT-CNT
+                           "  OUT=" CI-OUTPUT-CNT
+                           "  REJ=" CI-REJECT-CNT
+                           INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                ELSE
+                    SET RUN-INCOMPLETE TO TRUE
+                    MOVE "CIPHER   SUMMARY FILE EMPTY, NO RUN DATA"
+                        TO REPORT-LINE
+                    WRITE REPORT-LINE
+                END-IF
+                CLOSE CIPHER-SUMMARY
+            ELSE
+                SET RUN-INCOMPLETE TO TRUE
+                MOVE "CIPHER   NO RUN SUMMARY FOUND" TO REPORT-LINE
+                WRITE REPORT-LINE
+            END-IF.
+
+          REPORT-MAXDIST.
+            OPEN INPUT MAXDIST-SUMMARY
+            IF WS-MAXDIST-STATUS = "00"
+                READ MAXDIST-SUMMARY
+                IF WS-MAXDIST-STATUS = "00"
+                    ADD MX-REJECT-CNT TO WS-TOTAL-REJECTS
+                    MOVE SPACES TO REPORT-LINE
+                    STRING MX-UTILITY DELIMITED BY SPACE
+                           "  RUN " MX-RUN-DATE
+                           "  POINTS=" MX-INPUT-CNT
+                           INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                    MOVE MX-FIGURE-1 TO WS-FIGURE-EDIT
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "         " MX-FIG-1-LABEL DELIMITED BY
+                               SPACE
+                           "=" WS-FIGURE-EDIT DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                    MOVE MX-FIGURE-2 TO WS-FIGURE-EDIT
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "         " MX-FIG-2-LABEL DELIMITED BY
+                               SPACE
+                           "=" WS-FIGURE-EDIT DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                ELSE
+                    SET RUN-INCOMPLETE TO TRUE
+                    MOVE "MAXDIST  SUMMARY FILE EMPTY, NO RUN DATA"
+                        TO REPORT-LINE
+                    WRITE REPORT-LINE
+                END-IF
+                CLOSE MAXDIST-SUMMARY
+            ELSE
+                SET RUN-INCOMPLETE TO TRUE
+                MOVE "MAXDIST  NO RUN SUMMARY FOUND" TO REPORT-LINE
+                WRITE REPORT-LINE
+            END-IF.
