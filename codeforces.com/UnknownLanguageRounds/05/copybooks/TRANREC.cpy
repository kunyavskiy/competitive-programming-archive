@@ -0,0 +1,30 @@
+      *==============================================================
+      * Standard nightly-batch transaction record, shared by the
+      * BINCONV, CIPHER and MAXDIST utilities so their files can be
+      * chained together in a single job stream.  TRAN-KEY and the
+      * two generic TRAN-FIELD slots are reused with a meaning that
+      * depends on TRAN-TYPE:
+      *   AC  account number   (BINCONV input)   FIELD-1 = account #
+      *   BC  binary-converted account (BINCONV output) FIELD-1 = OUT
+      *   RJ  rejected record   (BINCONV or CIPHER reject) FIELD-1 =
+      *                                          original value,
+      *                                          FIELD-2(1:10) = reason
+      *   CT  cipher text       (CIPHER in/out)  FIELD-1 = string,
+      *                                          FIELD-2(1:1) = mode,
+      *                                          FIELD-2(2:4) = code
+      *                                          type (keys the shift
+      *                                          in CIPHER-PARM)
+      *   PA  branch open/move  (MAXDIST feed)   FIELD-1 = X, FIELD-2
+      *                                          = Y, KEY = branch #
+      *   PC  branch closed     (MAXDIST feed)   KEY = branch #,
+      *                                          FIELD-1/2 ignored
+      *   HD  batch header      FIELD-1 = expected count, KEY = run
+      *                                   date (YYYYMMDD)
+      *   TR  batch trailer     FIELD-1 = actual count, FIELD-2 =
+      *                                   reject count
+      *==============================================================
+       01  TRAN-RECORD.
+           05  TRAN-TYPE           PIC X(02).
+           05  TRAN-KEY            PIC 9(08).
+           05  TRAN-FIELD-1        PIC X(36).
+           05  TRAN-FIELD-2        PIC X(36).
