@@ -0,0 +1,8 @@
+      *==============================================================
+      * Control record for the CIPHER shift key, one per reference
+      * code type issued. Administered centrally instead of having
+      * the operator key the shift in at run time.
+      *==============================================================
+       01  CIPHER-PARM-RECORD.
+           05  CP-CODE-TYPE        PIC X(04).
+           05  CP-SHIFT            PIC 9(08).
