@@ -0,0 +1,15 @@
+      *==============================================================
+      * End-of-run summary record written by each nightly utility so
+      * the reconciliation step can pick up run figures without
+      * re-parsing each utility's detail output.
+      *==============================================================
+       01  RUN-SUMMARY-RECORD.
+           05  RS-UTILITY          PIC X(08).
+           05  RS-RUN-DATE         PIC X(08).
+           05  RS-INPUT-CNT        PIC 9(08).
+           05  RS-OUTPUT-CNT       PIC 9(08).
+           05  RS-REJECT-CNT       PIC 9(08).
+           05  RS-FIGURE-1-LABEL   PIC X(10).
+           05  RS-FIGURE-1         PIC 9(18)V9(06).
+           05  RS-FIGURE-2-LABEL   PIC X(10).
+           05  RS-FIGURE-2         PIC 9(18)V9(06).
